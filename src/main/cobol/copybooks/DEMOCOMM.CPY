@@ -0,0 +1,40 @@
+      **********************************************************************
+      * AUTHOR:      RJH
+      * DATE-WRITTEN: 09 AUG 2026
+      * PURPOSE:     COMMAREA LAYOUT FOR CICSDEMO. LETS A CALLING
+      *              TRANSACTION OR MENU PASS IN AN INQUIRY KEY AND GET
+      *              BACK THE MATCHING MYFILE RECORD AND A RETURN CODE.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      * 2026-08-09 RJH  ADDED CA-FUNCTION-CODE AND CA-STATUS SO THE
+      *                 DEMOMAP SCREEN CAN DRIVE INQUIRE/ADD/CHANGE/
+      *                 DELETE THROUGH THE SAME COMMAREA.
+      * 2026-08-09 RJH  ADDED CA-FUNCTION-UPSERT. THE DEMOMAP SCREEN'S
+      *                 MAPFUNC ONLY EVER SENDS I/A/C/D, BUT A PROGRAM-
+      *                 TO-PROGRAM CALLER THAT WANTS WRITE-OR-REPLACE
+      *                 SEMANTICS IN ONE CALL (RATHER THAN AN INQUIRE
+      *                 FOLLOWED BY AN ADD OR A CHANGE) CAN NOW ASK FOR
+      *                 IT EXPLICITLY INSTEAD OF ADD SILENTLY OVERWRITING
+      *                 AN EXISTING RECORD.
+      **********************************************************************
+       01  DFHCOMMAREA.
+           05  CA-FUNCTION-CODE      PIC X(1).
+               88  CA-FUNCTION-INQUIRE       VALUE 'I'.
+               88  CA-FUNCTION-ADD           VALUE 'A'.
+               88  CA-FUNCTION-CHANGE        VALUE 'C'.
+               88  CA-FUNCTION-DELETE        VALUE 'D'.
+               88  CA-FUNCTION-UPSERT        VALUE 'U'.
+           05  CA-INQUIRY-KEY        PIC X(5).
+           05  CA-RETURN-CODE        PIC X(2).
+               88  CA-SUCCESS               VALUE '00'.
+               88  CA-RECORD-NOT-FOUND       VALUE '01'.
+               88  CA-RECORD-ALREADY-EXISTS  VALUE '02'.
+               88  CA-ERROR                  VALUE '99'.
+           05  CA-RECORD-DATA.
+               10  CA-FIELD-2        PIC X(5).
+               10  CA-FIELD-3        PIC X(5).
+               10  CA-FIELD-4        PIC X(5).
+               10  CA-STATUS         PIC X(1).
