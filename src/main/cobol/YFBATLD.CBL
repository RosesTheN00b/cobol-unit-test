@@ -0,0 +1,281 @@
+      **********************************************************************
+      * AUTHOR:        RJH
+      * INSTALLATION:  DATA PROCESSING
+      * DATE-WRITTEN:  09 AUG 2026
+      * DATE-COMPILED:
+      * PURPOSE:       BATCH LOADER THAT MASS-LOADS MYFILE INTO YOURFILE
+      *                USING THE SAME WRITE LOGIC AS CICSDEMO'S
+      *                0200-WRITE-DATASET. COMMITS IN CHUNKS AND RECORDS
+      *                THE LAST SUCCESSFULLY WRITTEN KEY IN A SMALL
+      *                CONTROL FILE, SO A RESTART CAN PICK UP FROM THERE
+      *                INSTEAD OF REPROCESSING (AND RE-RISKING DUPKEY ON)
+      *                RECORDS ALREADY POSTED.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      * 2026-08-09 RJH  MATCHED CICSDEMO'S 0200-WRITE-DATASET UPSERT
+      *                 BEHAVIOR: A DUPLICATE KEY NOW REWRITES YOURFILE
+      *                 INSTEAD OF BEING SKIPPED.
+      * 2026-08-09 RJH  A FAILED REWRITE ON THE DUPKEY PATH
+      *                 NO LONGER GETS CHECKPOINTED AS THE LAST
+      *                 SUCCESSFULLY WRITTEN KEY. EVERY LOADED RECORD IS
+      *                 NOW STAMPED WS-STATUS-ACTIVE AND A REAL LOAD
+      *                 TIMESTAMP INSTEAD OF CARRYING OVER WHATEVER RAW
+      *                 BYTES SAT IN MY-FILE-DATA AT THOSE POSITIONS.
+      * 2026-08-09 RJH  1200-STAMP-RUN-TIMESTAMP WAS PACKING RAW
+      *                 UNSEPARATED YYYYMMDD/HHMMSS DIGITS INTO
+      *                 CTL-RUN-TIMESTAMP, WHICH DIDN'T MATCH THE
+      *                 YYYY-MM-DD/HH.MM.SS LAYOUT CICSDEMO'S FORMATTIME
+      *                 CALL PRODUCES FOR THE SAME WS-LAST-UPDATE-TS
+      *                 FIELD. REBUILT IT TO PUNCTUATE THE SAME WAY.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YFBATLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MYFILE-FILE ASSIGN TO MYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MY-FILE-KEY
+               FILE STATUS IS WS-MYFILE-STATUS.
+
+           SELECT YOURFILE-FILE ASSIGN TO YOURFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YF-FILE-KEY
+               FILE STATUS IS WS-YOURFILE-STATUS.
+
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MYFILE-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  MY-FILE-RECORD.
+           05  MY-FILE-KEY                PIC X(5).
+           05  MY-FILE-DATA               PIC X(42).
+
+       FD  YOURFILE-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  YF-FILE-RECORD.
+           05  YF-FILE-KEY                PIC X(5).
+           05  YF-FILE-DATA               PIC X(42).
+
+       FD  CTLFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-FILE-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSRECORD.
+
+       01  WS-MYFILE-STATUS                PIC X(2).
+           88  WS-MYFILE-OK                     VALUE '00'.
+           88  WS-MYFILE-EOF                    VALUE '10'.
+
+       01  WS-YOURFILE-STATUS              PIC X(2).
+           88  WS-YOURFILE-OK                   VALUE '00'.
+           88  WS-YOURFILE-DUPKEY               VALUE '22'.
+
+       01  WS-CTLFILE-STATUS                PIC X(2).
+           88  WS-CTLFILE-OK                    VALUE '00'.
+           88  WS-CTLFILE-NOT-FOUND             VALUE '35'.
+
+       01  WS-EOF-SWITCH                    PIC X(1)      VALUE 'N'.
+           88  WS-END-OF-FILE                       VALUE 'Y'.
+
+       01  WS-CONTROL-RECORD.
+           05  CTL-LAST-KEY                 PIC X(5)      VALUE SPACES.
+           05  CTL-RECORD-COUNT             PIC 9(9)      VALUE ZERO.
+           05  CTL-RUN-TIMESTAMP            PIC X(26)     VALUE SPACES.
+
+       77  WS-CHUNK-SIZE                    PIC 9(5) COMP VALUE 500.
+       77  WS-CHUNK-COUNT                   PIC 9(5) COMP VALUE ZERO.
+       77  WS-TOTAL-WRITTEN                 PIC 9(9) COMP VALUE ZERO.
+       77  WS-TOTAL-UPDATED                 PIC 9(9) COMP VALUE ZERO.
+       77  WS-RESTARTING-SWITCH             PIC X(1)      VALUE 'N'.
+           88  WS-IS-RESTARTING                    VALUE 'Y'.
+
+       77  WS-ACCEPT-DATE                   PIC 9(8).
+       77  WS-ACCEPT-TIME                   PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD
+               THRU 2000-PROCESS-ONE-RECORD-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-CHECKPOINT
+           PERFORM 3000-TERMINATE
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+           .
+
+       1000-INITIALIZE.
+
+           PERFORM 1100-READ-CONTROL-FILE
+
+           OPEN INPUT MYFILE-FILE
+           IF NOT WS-MYFILE-OK
+               DISPLAY 'YFBATLD: UNABLE TO OPEN MYFILE, STATUS='
+                   WS-MYFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN I-O YOURFILE-FILE
+           IF NOT WS-YOURFILE-OK
+               DISPLAY 'YFBATLD: UNABLE TO OPEN YOURFILE, STATUS='
+                   WS-YOURFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           IF WS-IS-RESTARTING
+               MOVE CTL-LAST-KEY TO MY-FILE-KEY
+               START MYFILE-FILE KEY IS GREATER THAN MY-FILE-KEY
+                   INVALID KEY
+                       SET WS-END-OF-FILE TO TRUE
+               END-START
+               DISPLAY 'YFBATLD: RESTARTING AFTER KEY ' CTL-LAST-KEY
+           ELSE
+               MOVE LOW-VALUES TO MY-FILE-KEY
+               START MYFILE-FILE KEY IS NOT LESS THAN MY-FILE-KEY
+                   INVALID KEY
+                       SET WS-END-OF-FILE TO TRUE
+               END-START
+           END-IF
+
+           PERFORM 1200-STAMP-RUN-TIMESTAMP
+
+           IF NOT WS-END-OF-FILE
+               PERFORM 2100-READ-MYFILE
+           END-IF
+           .
+
+       1100-READ-CONTROL-FILE.
+
+           OPEN INPUT CTLFILE
+           IF WS-CTLFILE-OK
+               READ CTLFILE INTO WS-CONTROL-RECORD
+               CLOSE CTLFILE
+               SET WS-IS-RESTARTING TO TRUE
+           ELSE
+               CLOSE CTLFILE
+               MOVE SPACES TO CTL-LAST-KEY
+               MOVE ZERO   TO CTL-RECORD-COUNT
+           END-IF
+           .
+
+       1200-STAMP-RUN-TIMESTAMP.
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           MOVE SPACES                 TO CTL-RUN-TIMESTAMP
+
+      *    BUILT TO THE SAME YYYY-MM-DD / HH.MM.SS LAYOUT CICSDEMO'S
+      *    0220-STAMP-TIMESTAMP PRODUCES VIA FORMATTIME, SO A LOAD
+      *    TIMESTAMP AND AN ONLINE UPDATE TIMESTAMP LOOK THE SAME TO
+      *    ANY DOWNSTREAM READER OF WS-LAST-UPDATE-TS.
+           MOVE WS-ACCEPT-DATE(1:4)    TO CTL-RUN-TIMESTAMP(1:4)
+           MOVE '-'                    TO CTL-RUN-TIMESTAMP(5:1)
+           MOVE WS-ACCEPT-DATE(5:2)    TO CTL-RUN-TIMESTAMP(6:2)
+           MOVE '-'                    TO CTL-RUN-TIMESTAMP(8:1)
+           MOVE WS-ACCEPT-DATE(7:2)    TO CTL-RUN-TIMESTAMP(9:2)
+           MOVE WS-ACCEPT-TIME(1:2)    TO CTL-RUN-TIMESTAMP(12:2)
+           MOVE '.'                    TO CTL-RUN-TIMESTAMP(14:1)
+           MOVE WS-ACCEPT-TIME(3:2)    TO CTL-RUN-TIMESTAMP(15:2)
+           MOVE '.'                    TO CTL-RUN-TIMESTAMP(17:1)
+           MOVE WS-ACCEPT-TIME(5:2)    TO CTL-RUN-TIMESTAMP(18:2)
+           .
+
+       2000-PROCESS-ONE-RECORD.
+
+           MOVE MY-FILE-RECORD    TO WS-RECORD
+           SET WS-STATUS-ACTIVE   TO TRUE
+           MOVE CTL-RUN-TIMESTAMP TO WS-LAST-UPDATE-TS
+           MOVE WS-RECORD         TO YF-FILE-RECORD
+
+           WRITE YF-FILE-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+
+           IF WS-YOURFILE-OK
+               ADD 1 TO WS-TOTAL-WRITTEN
+           ELSE
+               IF WS-YOURFILE-DUPKEY
+                   PERFORM 2200-UPDATE-EXISTING
+                   IF NOT WS-YOURFILE-OK
+                       GO TO 2000-PROCESS-ONE-RECORD-EXIT
+                   END-IF
+               ELSE
+                   DISPLAY 'YFBATLD: WRITE FAILED FOR KEY '
+                       MY-FILE-KEY ' STATUS=' WS-YOURFILE-STATUS
+                   GO TO 2000-PROCESS-ONE-RECORD-EXIT
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-CHUNK-COUNT
+           MOVE MY-FILE-KEY TO CTL-LAST-KEY
+           COMPUTE CTL-RECORD-COUNT =
+               WS-TOTAL-WRITTEN + WS-TOTAL-UPDATED
+           IF WS-CHUNK-COUNT GREATER THAN OR EQUAL TO WS-CHUNK-SIZE
+               PERFORM 8000-CHECKPOINT
+           END-IF
+           .
+
+       2000-PROCESS-ONE-RECORD-EXIT.
+           PERFORM 2100-READ-MYFILE
+           .
+
+       2200-UPDATE-EXISTING.
+
+           REWRITE YF-FILE-RECORD
+               INVALID KEY
+                   DISPLAY 'YFBATLD: REWRITE FAILED FOR KEY '
+                       MY-FILE-KEY ' STATUS=' WS-YOURFILE-STATUS
+           END-REWRITE
+
+           IF WS-YOURFILE-OK
+               ADD 1 TO WS-TOTAL-UPDATED
+           END-IF
+           .
+
+       2100-READ-MYFILE.
+
+           READ MYFILE-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       3000-TERMINATE.
+
+           CLOSE MYFILE-FILE
+           CLOSE YOURFILE-FILE
+
+           DISPLAY 'YFBATLD: RECORDS ADDED....: ' WS-TOTAL-WRITTEN
+           DISPLAY 'YFBATLD: RECORDS UPDATED..: ' WS-TOTAL-UPDATED
+           .
+
+       8000-CHECKPOINT.
+
+           PERFORM 1200-STAMP-RUN-TIMESTAMP
+
+           OPEN OUTPUT CTLFILE
+           MOVE SPACES TO CTL-FILE-RECORD
+           MOVE WS-CONTROL-RECORD TO CTL-FILE-RECORD
+           WRITE CTL-FILE-RECORD
+           CLOSE CTLFILE
+
+           MOVE ZERO TO WS-CHUNK-COUNT
+           .
+
+       9999-EXIT.
+           EXIT.
+       9999-EXIT-EXIT.
+           STOP RUN.
