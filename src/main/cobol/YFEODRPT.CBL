@@ -0,0 +1,205 @@
+      **********************************************************************
+      * AUTHOR:        RJH
+      * INSTALLATION:  DATA PROCESSING
+      * DATE-WRITTEN:  09 AUG 2026
+      * DATE-COMPILED:
+      * PURPOSE:       END-OF-DAY CONTROL REPORT OVER YOURFILE. READS
+      *                YOURFILE SEQUENTIALLY AND PRINTS A RECORD COUNT,
+      *                A HASH TOTAL ON WS-FIELD-2, AND THE FIRST/LAST
+      *                KEYS WRITTEN, SO THE NIGHTLY BALANCING CHECKLIST
+      *                HAS A NUMBER TO TIE OUT AGAINST THE ONLINE
+      *                TRANSACTION COUNTS.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      * 2026-08-09 RJH  SWITCHED THE YOURFILE RECORD LAYOUT TO THE
+      *                 SHARED WSRECORD COPYBOOK.
+      * 2026-08-09 RJH  SKIP THE HASH TOTAL FOR A RECORD
+      *                 WHOSE WS-FIELD-2 IS NOT NUMERIC INSTEAD OF ADDING
+      *                 IT IN (WS-FIELD-2 IS OPERATOR-KEYED VIA THE
+      *                 DEMOMAP SCREEN AND ISN'T EDITED AS NUMERIC).
+      *                 CHANGED WS-COUNTERS TO BARE 77-LEVEL ITEMS TO
+      *                 MATCH THE OTHER BATCH PROGRAMS' CONVENTION.
+      * 2026-08-09 RJH  A LOGICALLY DELETED RECORD (WS-STATUS-DELETED) IS
+      *                 NOW COUNTED AND REPORTED SEPARATELY INSTEAD OF
+      *                 BEING LUMPED INTO RECORDS READ/HASH TOTAL/FIRST-
+      *                 LAST KEY, THE SAME WAY YFRECON BREAKS OUT A
+      *                 MATCHED-BUT-DELETED KEY.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YFEODRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YOURFILE ASSIGN TO YOURFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-KEY
+               FILE STATUS IS WS-YOURFILE-STATUS.
+
+           SELECT CONTROL-RPT ASSIGN TO CTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YOURFILE
+           RECORD CONTAINS 47 CHARACTERS.
+           COPY WSRECORD.
+
+       FD  CONTROL-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CR-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YOURFILE-STATUS            PIC X(2).
+           88  WS-YOURFILE-OK                  VALUE '00'.
+           88  WS-YOURFILE-EOF                  VALUE '10'.
+
+       01  WS-CTLRPT-STATUS               PIC X(2).
+           88  WS-CTLRPT-OK                    VALUE '00'.
+
+       01  WS-EOF-SWITCH                  PIC X(1)      VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+
+       77  WS-RECORD-COUNT                 PIC 9(9) COMP  VALUE ZERO.
+       77  WS-HASH-TOTAL                   PIC 9(11) COMP VALUE ZERO.
+       77  WS-DELETED-COUNT                PIC 9(9) COMP  VALUE ZERO.
+
+       01  WS-FIRST-LAST-KEYS.
+           05  WS-FIRST-KEY                PIC X(5)      VALUE SPACES.
+           05  WS-LAST-KEY                 PIC X(5)      VALUE SPACES.
+
+       01  WS-FIELD-2-NUMERIC              PIC 9(5).
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADING-1.
+               10  FILLER                  PIC X(20) VALUE
+                   'YOURFILE END-OF-DAY'.
+               10  FILLER                  PIC X(20) VALUE
+                   ' CONTROL REPORT'.
+               10  FILLER                  PIC X(40) VALUE SPACES.
+           05  WS-DETAIL-COUNT.
+               10  FILLER                  PIC X(22) VALUE
+                   'RECORDS READ........: '.
+               10  WS-D-RECORD-COUNT       PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(47) VALUE SPACES.
+           05  WS-DETAIL-HASH.
+               10  FILLER                  PIC X(22) VALUE
+                   'HASH TOTAL (FLD-2)..: '.
+               10  WS-D-HASH-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(45) VALUE SPACES.
+           05  WS-DETAIL-FIRST.
+               10  FILLER                  PIC X(22) VALUE
+                   'FIRST KEY WRITTEN...: '.
+               10  WS-D-FIRST-KEY          PIC X(5).
+               10  FILLER                  PIC X(53) VALUE SPACES.
+           05  WS-DETAIL-LAST.
+               10  FILLER                  PIC X(22) VALUE
+                   'LAST KEY WRITTEN....: '.
+               10  WS-D-LAST-KEY           PIC X(5).
+               10  FILLER                  PIC X(53) VALUE SPACES.
+           05  WS-DETAIL-DELETED.
+               10  FILLER                  PIC X(22) VALUE
+                   'RECORDS DELETED.....: '.
+               10  WS-D-DELETED-COUNT      PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(47) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-YOURFILE
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+           .
+
+       1000-INITIALIZE.
+
+           OPEN INPUT YOURFILE
+           IF NOT WS-YOURFILE-OK
+               DISPLAY 'YFEODRPT: UNABLE TO OPEN YOURFILE, STATUS='
+                   WS-YOURFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN OUTPUT CONTROL-RPT
+           IF NOT WS-CTLRPT-OK
+               DISPLAY 'YFEODRPT: UNABLE TO OPEN CTLRPT, STATUS='
+                   WS-CTLRPT-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2100-READ-YOURFILE
+           .
+
+       2000-PROCESS-YOURFILE.
+
+           IF WS-STATUS-DELETED
+               ADD 1 TO WS-DELETED-COUNT
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+
+               IF WS-RECORD-COUNT EQUAL 1
+                   MOVE WS-KEY TO WS-FIRST-KEY
+               END-IF
+               MOVE WS-KEY TO WS-LAST-KEY
+
+               IF WS-FIELD-2 IS NUMERIC
+                   MOVE WS-FIELD-2 TO WS-FIELD-2-NUMERIC
+                   ADD WS-FIELD-2-NUMERIC TO WS-HASH-TOTAL
+               ELSE
+                   DISPLAY
+                       'YFEODRPT: NON-NUMERIC FIELD-2 SKIPPED FOR KEY '
+                       WS-KEY
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-YOURFILE
+           .
+
+       2100-READ-YOURFILE.
+
+           READ YOURFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       3000-PRODUCE-REPORT.
+
+           MOVE WS-HEADING-1     TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE WS-RECORD-COUNT  TO WS-D-RECORD-COUNT
+           MOVE WS-DETAIL-COUNT  TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE WS-HASH-TOTAL    TO WS-D-HASH-TOTAL
+           MOVE WS-DETAIL-HASH   TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE WS-FIRST-KEY     TO WS-D-FIRST-KEY
+           MOVE WS-DETAIL-FIRST  TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE WS-LAST-KEY      TO WS-D-LAST-KEY
+           MOVE WS-DETAIL-LAST   TO CR-LINE
+           WRITE CR-LINE
+
+           MOVE WS-DELETED-COUNT TO WS-D-DELETED-COUNT
+           MOVE WS-DETAIL-DELETED TO CR-LINE
+           WRITE CR-LINE
+
+           CLOSE YOURFILE
+           CLOSE CONTROL-RPT
+           .
+
+       9999-EXIT.
+           EXIT.
+       9999-EXIT-EXIT.
+           STOP RUN.
