@@ -0,0 +1,64 @@
+      **********************************************************************
+      * SYMBOLIC MAP FOR MAPSET DEMOSET, MAP DEMOMAP.
+      * HAND-MAINTAINED TO MATCH src/main/cobol/bms/DEMOSET.BMS - KEEP
+      * BOTH IN STEP WHEN A FIELD IS ADDED, MOVED, OR RESIZED.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      **********************************************************************
+       01  DEMOMAPI.
+           02  FILLER            PIC X(12).
+           02  MAPFUNCL          COMP PIC S9(4).
+           02  MAPFUNCF          PIC X.
+           02  FILLER REDEFINES MAPFUNCF.
+               03  MAPFUNCA      PIC X.
+           02  MAPFUNCI          PIC X(1).
+           02  MAPKEYL           COMP PIC S9(4).
+           02  MAPKEYF           PIC X.
+           02  FILLER REDEFINES MAPKEYF.
+               03  MAPKEYA       PIC X.
+           02  MAPKEYI           PIC X(5).
+           02  MAPFLD2L          COMP PIC S9(4).
+           02  MAPFLD2F          PIC X.
+           02  FILLER REDEFINES MAPFLD2F.
+               03  MAPFLD2A      PIC X.
+           02  MAPFLD2I          PIC X(5).
+           02  MAPFLD3L          COMP PIC S9(4).
+           02  MAPFLD3F          PIC X.
+           02  FILLER REDEFINES MAPFLD3F.
+               03  MAPFLD3A      PIC X.
+           02  MAPFLD3I          PIC X(5).
+           02  MAPFLD4L          COMP PIC S9(4).
+           02  MAPFLD4F          PIC X.
+           02  FILLER REDEFINES MAPFLD4F.
+               03  MAPFLD4A      PIC X.
+           02  MAPFLD4I          PIC X(5).
+           02  MAPSTATL          COMP PIC S9(4).
+           02  MAPSTATF          PIC X.
+           02  FILLER REDEFINES MAPSTATF.
+               03  MAPSTATA      PIC X.
+           02  MAPSTATI          PIC X(1).
+           02  MAPMSGL           COMP PIC S9(4).
+           02  MAPMSGF           PIC X.
+           02  FILLER REDEFINES MAPMSGF.
+               03  MAPMSGA       PIC X.
+           02  MAPMSGI           PIC X(79).
+
+       01  DEMOMAPO REDEFINES DEMOMAPI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  MAPFUNCO          PIC X(1).
+           02  FILLER            PIC X(3).
+           02  MAPKEYO           PIC X(5).
+           02  FILLER            PIC X(3).
+           02  MAPFLD2O          PIC X(5).
+           02  FILLER            PIC X(3).
+           02  MAPFLD3O          PIC X(5).
+           02  FILLER            PIC X(3).
+           02  MAPFLD4O          PIC X(5).
+           02  FILLER            PIC X(3).
+           02  MAPSTATO          PIC X(1).
+           02  FILLER            PIC X(3).
+           02  MAPMSGO           PIC X(79).
