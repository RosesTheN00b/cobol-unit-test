@@ -2,6 +2,77 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      10 JAN 2015
       * PURPOSE:   DEMONSTRATE MOCKING FEATURES OF ZUTZCPC.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ADD RESP CHECKING ON MYFILE/YOURFILE I-O; ROUTE
+      *                 NON-NORMAL RESPONSES TO THE REJECT QUEUE INSTEAD
+      *                 OF LETTING THE TRANSACTION ABEND.
+      * 2026-08-09 RJH  DRIVE 0100-READ-DATASET FROM THE DFHCOMMAREA
+      *                 LAYOUT (COPY DEMOCOMM) INSTEAD OF A LITERAL KEY,
+      *                 SO CICSDEMO CAN LOOK UP ANY MYFILE RECORD.
+      * 2026-08-09 RJH  MOVED WS-RECORD OUT TO THE SHARED WSRECORD
+      *                 COPYBOOK (NOW CARRIES WS-STATUS AND
+      *                 WS-LAST-UPDATE-TS). 0200-WRITE-DATASET STAMPS
+      *                 BOTH ON EVERY WRITE.
+      * 2026-08-09 RJH  0200-WRITE-DATASET NOW LOGS A BEFORE/AFTER
+      *                 IMAGE OF EVERY SUCCESSFUL WRITE, PLUS TERMID,
+      *                 USERID AND TIMESTAMP, TO THE AUDT TD QUEUE.
+      * 2026-08-09 RJH  0200-WRITE-DATASET IS NOW AN UPSERT: A DUPKEY ON
+      *                 THE WRITE FALLS BACK TO READ-FOR-UPDATE PLUS
+      *                 REWRITE INSTEAD OF REJECTING THE TRANSACTION.
+      * 2026-08-09 RJH  ADDED THE DEMOMAP SCREEN (MAPSET DEMOSET) WITH A
+      *                 0000-MAIN-LOGIC DISPATCHER, 0300-UPDATE-DATASET
+      *                 AND 0400-DELETE-DATASET, SO AN OPERATOR CAN
+      *                 BROWSE, ADD, CHANGE, AND DELETE MYFILE/YOURFILE
+      *                 RECORDS FROM A 3270 SCREEN. 0200-WRITE-DATASET
+      *                 AND 0210-UPDATE-EXISTING NOW WRITE/REWRITE BY
+      *                 WS-KEY INSTEAD OF THE 'AAAAA' LITERAL SO ADD
+      *                 WORKS FOR ANY KEY KEYED IN ON THE SCREEN.
+      * 2026-08-09 RJH  RETURN NOW SENDS BACK A WORKING-STORAGE COPY OF
+      *                 THE COMMAREA INSTEAD OF THE RAW LINKAGE ITEM
+      *                 (DFHCOMMAREA IS NOT ADDRESSABLE ON THE FIRST,
+      *                 EIBCALEN=0 CALL). ADDED A PF3/CLEAR CHECK SO THE
+      *                 OPERATOR CAN END THE CONVERSATION. THE ADD
+      *                 FUNCTION NO LONGER SILENTLY OVERWRITES AN
+      *                 EXISTING YOURFILE RECORD ON A DUPLICATE KEY - IT
+      *                 NOW SETS CA-RECORD-ALREADY-EXISTS AND REJECTS
+      *                 THE ADD; 0200-WRITE-DATASET'S UPSERT STILL
+      *                 APPLIES TO NON-ADD CALLERS. 0400-DELETE-DATASET
+      *                 NOW DOES A LOGICAL DELETE (REWRITE WITH
+      *                 WS-STATUS-DELETED) INSTEAD OF A PHYSICAL CICS
+      *                 DELETE, SO THE RECORD IS STILL ON FILE FOR
+      *                 YFRECON TO MATCH INSTEAD OF REPORTING IT AS
+      *                 MISSING EVERY NIGHT.
+      * 2026-08-09 RJH  0100-READ-DATASET NO LONGER ECHOES WS-STATUS/
+      *                 WS-LAST-UPDATE-TS BACK FROM A MYFILE READ - THOSE
+      *                 BYTES ARE MEANINGLESS ON MYFILE AND WERE SHOWING
+      *                 UP AS A BOGUS STATUS ON THE SCREEN. WITH ADD
+      *                 REJECTING DUPLICATES RATHER THAN FALLING BACK TO
+      *                 AN UPDATE, 0200-WRITE-DATASET IS ITS ONLY CALLER
+      *                 AND THE UPSERT FALLBACK CAN NEVER RUN, SO
+      *                 0210-UPDATE-EXISTING WAS REMOVED AS DEAD CODE;
+      *                 THE BATCH LOADER'S OWN UPSERT LOGIC IS UNCHANGED.
+      *                 0100/0300/0400 NO LONGER ROUTE A PLAIN NOTFND TO
+      *                 THE REJECT QUEUE - AN OPERATOR TYPO ON THE
+      *                 SCREEN ISN'T THE KIND OF EXCEPTION REJT IS FOR.
+      * 2026-08-09 RJH  RESTORED WRITE-OR-REPLACE BEHAVIOR AS A SEPARATE
+      *                 CA-FUNCTION-UPSERT (SEE DEMOCOMM) RATHER THAN
+      *                 FOLDING IT BACK INTO ADD, SO A DUPLICATE KEY ON
+      *                 THE DEMOMAP SCREEN'S ADD STILL REJECTS WHILE A
+      *                 PROGRAM-TO-PROGRAM CALLER CAN STILL ASK FOR AN
+      *                 UPSERT IN ONE CALL; 0210-UPDATE-EXISTING IS BACK
+      *                 AS 0200-WRITE-DATASET'S DUPKEY FALLBACK FOR THAT
+      *                 FUNCTION. CA-STATUS IS NOW SET FROM WS-STATUS ON
+      *                 EVERY SUCCESSFUL ADD/UPSERT/CHANGE/DELETE, NOT
+      *                 JUST BLANKED ON INQUIRE, SO A COMMAREA CALLER CAN
+      *                 ACTUALLY TELL WHETHER THE RECORD IT JUST WROTE IS
+      *                 STILL LIVE. 0060-RECEIVE-MAP'S RESP IS NOW CHECKED
+      *                 BEFORE THE FUNCTION CODE IT RECEIVED IS TRUSTED -
+      *                 A FAILED RECEIVE NO LONGER FALLS THROUGH TO
+      *                 DISPATCH ON WHATEVER GARBAGE WAS LEFT IN
+      *                 CA-FUNCTION-CODE.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CICSDEMO.
@@ -11,35 +82,464 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WS-RECORD.
-           05  WS-KEY        PIC X(5).
-           05  WS-FIELD-2    PIC X(5).
-           05  WS-FIELD-3    PIC X(5).
-           05  WS-FIELD-4    PIC X(5).
+           COPY WSRECORD.
+           COPY AUDITREC.
+           COPY DEMOMAP.
+           COPY DFHAID.
+
+       01  WS-ASKTIME-FIELDS.
+           05  WS-ABSTIME            PIC S9(15) COMP-3.
+
+       77  WS-COMMAREA-SAVE          PIC X(24) VALUE SPACES.
+
+       01  WS-MESSAGE-TEXT           PIC X(79) VALUE SPACES.
+
+       01  WS-BEFORE-RECORD.
+           05  WS-BEFORE-KEY         PIC X(5)  VALUE SPACES.
+           05  WS-BEFORE-FIELD-2     PIC X(5)  VALUE SPACES.
+           05  WS-BEFORE-FIELD-3     PIC X(5)  VALUE SPACES.
+           05  WS-BEFORE-FIELD-4     PIC X(5)  VALUE SPACES.
+           05  WS-BEFORE-STATUS      PIC X(1)  VALUE SPACES.
+
+       01  WS-CURRENT-RECORD.
+           05  WS-CURRENT-KEY             PIC X(5).
+           05  WS-CURRENT-FIELD-2         PIC X(5).
+           05  WS-CURRENT-FIELD-3         PIC X(5).
+           05  WS-CURRENT-FIELD-4         PIC X(5).
+           05  WS-CURRENT-STATUS          PIC X(1).
+           05  WS-CURRENT-LAST-UPDATE-TS  PIC X(26).
+
+       01  WS-RESP-FIELDS.
+           05  WS-RESP           PIC S9(8) COMP.
+           05  WS-RESP2          PIC S9(8) COMP.
+
+       01  WS-REJECT-RECORD.
+           05  WS-REJECT-DATASET PIC X(8).
+           05  WS-REJECT-KEY     PIC X(5).
+           05  WS-REJECT-RESP    PIC S9(8) COMP.
+           05  WS-REJECT-RESP2   PIC S9(8) COMP.
 
        LINKAGE SECTION.
            COPY DFHEIBLK.
-       01  DFHCOMMAREA PIC X.    
+           COPY DEMOCOMM.
 
        PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
 
+       0000-MAIN-LOGIC.
+
+           IF EIBCALEN EQUAL ZERO
+               PERFORM 0050-SEND-INITIAL-MAP
+               MOVE SPACES TO WS-COMMAREA-SAVE
+
+               EXEC CICS RETURN
+                    TRANSID('DEMO')
+                    COMMAREA(WS-COMMAREA-SAVE)
+                    LENGTH(LENGTH OF WS-COMMAREA-SAVE)
+               END-EXEC
+           ELSE
+               PERFORM 0060-RECEIVE-MAP
+
+               IF EIBAID EQUAL DFHPF3 OR EIBAID EQUAL DFHCLEAR
+                   EXEC CICS RETURN
+                   END-EXEC
+               ELSE
+                   SET CA-ERROR TO TRUE
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                       MOVE 'UNABLE TO READ SCREEN - RE-ENTER DATA'
+                           TO WS-MESSAGE-TEXT
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN CA-FUNCTION-INQUIRE
+                               PERFORM 0100-READ-DATASET
+                           WHEN CA-FUNCTION-ADD
+                               PERFORM 0200-WRITE-DATASET
+                           WHEN CA-FUNCTION-UPSERT
+                               PERFORM 0200-WRITE-DATASET
+                           WHEN CA-FUNCTION-CHANGE
+                               PERFORM 0300-UPDATE-DATASET
+                                   THRU 0300-UPDATE-DATASET-EXIT
+                           WHEN CA-FUNCTION-DELETE
+                               PERFORM 0400-DELETE-DATASET
+                                   THRU 0400-DELETE-DATASET-EXIT
+                           WHEN OTHER
+                               MOVE 'INVALID FUNCTION - USE I/A/C/D'
+                                   TO WS-MESSAGE-TEXT
+                       END-EVALUATE
+                   END-IF
+                   PERFORM 0070-SEND-MAP
+                   MOVE DFHCOMMAREA TO WS-COMMAREA-SAVE
+
+                   EXEC CICS RETURN
+                        TRANSID('DEMO')
+                        COMMAREA(WS-COMMAREA-SAVE)
+                        LENGTH(LENGTH OF WS-COMMAREA-SAVE)
+                   END-EXEC
+               END-IF
+           END-IF
+           .
+
+       0050-SEND-INITIAL-MAP.
+
+           MOVE LOW-VALUES TO DEMOMAPO
+
+           EXEC CICS SEND MAP('DEMOMAP')
+                MAPSET('DEMOSET')
+                ERASE
+           END-EXEC
+           .
+
+       0060-RECEIVE-MAP.
+
+           EXEC CICS RECEIVE MAP('DEMOMAP')
+                MAPSET('DEMOSET')
+                INTO(DEMOMAPI)
+                RESP(WS-RESP)
+           END-EXEC
+
+           MOVE MAPFUNCI  TO CA-FUNCTION-CODE
+           MOVE MAPKEYI   TO CA-INQUIRY-KEY
+           MOVE MAPFLD2I  TO CA-FIELD-2
+           MOVE MAPFLD3I  TO CA-FIELD-3
+           MOVE MAPFLD4I  TO CA-FIELD-4
+
+           MOVE CA-INQUIRY-KEY TO WS-KEY
+           MOVE CA-FIELD-2     TO WS-FIELD-2
+           MOVE CA-FIELD-3     TO WS-FIELD-3
+           MOVE CA-FIELD-4     TO WS-FIELD-4
+           .
+
+       0070-SEND-MAP.
+
+           EVALUATE TRUE
+               WHEN CA-SUCCESS
+                   IF WS-MESSAGE-TEXT EQUAL SPACES
+                       MOVE 'REQUEST COMPLETED SUCCESSFULLY'
+                           TO WS-MESSAGE-TEXT
+                   END-IF
+               WHEN CA-RECORD-NOT-FOUND
+                   MOVE 'RECORD NOT FOUND' TO WS-MESSAGE-TEXT
+               WHEN CA-RECORD-ALREADY-EXISTS
+                   MOVE 'RECORD ALREADY EXISTS' TO WS-MESSAGE-TEXT
+               WHEN OTHER
+                   IF WS-MESSAGE-TEXT EQUAL SPACES
+                       MOVE 'REQUEST FAILED - SEE REJECT QUEUE'
+                           TO WS-MESSAGE-TEXT
+                   END-IF
+           END-EVALUATE
+
+           MOVE LOW-VALUES     TO DEMOMAPO
+           MOVE WS-KEY         TO MAPKEYO
+           MOVE WS-FIELD-2     TO MAPFLD2O
+           MOVE WS-FIELD-3     TO MAPFLD3O
+           MOVE WS-FIELD-4     TO MAPFLD4O
+           MOVE WS-STATUS      TO MAPSTATO
+           MOVE WS-MESSAGE-TEXT TO MAPMSGO
+
+           EXEC CICS SEND MAP('DEMOMAP')
+                MAPSET('DEMOSET')
+                FROM(DEMOMAPO)
+                DATAONLY
+           END-EXEC
+
+           MOVE SPACES TO WS-MESSAGE-TEXT
+           .
+
        0100-READ-DATASET.
 
-           EXEC CICS READ 
-                DATASET('MYFILE') 
-                RIDFLD('AAAAA') 
+           EXEC CICS READ
+                DATASET('MYFILE')
+                RIDFLD(CA-INQUIRY-KEY)
                 INTO(WS-RECORD)
-           END-EXEC    
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               SET CA-SUCCESS         TO TRUE
+               MOVE WS-FIELD-2        TO CA-FIELD-2
+               MOVE WS-FIELD-3        TO CA-FIELD-3
+               MOVE WS-FIELD-4        TO CA-FIELD-4
+      *----------------------------------------------------------------*
+      * MYFILE HAS NO WS-STATUS/WS-LAST-UPDATE-TS OF ITS OWN - THOSE   *
+      * BYTES ONLY MEAN SOMETHING ON A YOURFILE RECORD. BLANK THEM SO  *
+      * INQUIRE DOESN'T ECHO RAW MYFILE BYTES AS A BOGUS STATUS.       *
+      *----------------------------------------------------------------*
+               MOVE SPACES            TO WS-STATUS
+               MOVE SPACES            TO WS-LAST-UPDATE-TS
+               MOVE SPACES            TO CA-STATUS
+           ELSE
+               IF WS-RESP EQUAL DFHRESP(NOTFND)
+                   SET CA-RECORD-NOT-FOUND TO TRUE
+               ELSE
+                   SET CA-ERROR            TO TRUE
+                   MOVE 'MYFILE'          TO WS-REJECT-DATASET
+                   MOVE CA-INQUIRY-KEY    TO WS-REJECT-KEY
+                   PERFORM 0190-REJECT-TRANSACTION
+               END-IF
+           END-IF
+           .
+
+       0190-REJECT-TRANSACTION.
+
+           MOVE WS-RESP        TO WS-REJECT-RESP
+           MOVE WS-RESP2       TO WS-REJECT-RESP2
+
+           EXEC CICS WRITEQ TD
+                QUEUE('REJT')
+                FROM(WS-REJECT-RECORD)
+                LENGTH(LENGTH OF WS-REJECT-RECORD)
+           END-EXEC
            .
 
        0200-WRITE-DATASET.
 
-           EXEC CICS WRITE 
-                DATASET('YOURFILE') 
-                RIDFLD('AAAAA') 
+           SET WS-STATUS-ACTIVE TO TRUE
+           PERFORM 0220-STAMP-TIMESTAMP
+
+           EXEC CICS WRITE
+                DATASET('YOURFILE')
+                RIDFLD(WS-KEY)
+                FROM(WS-RECORD)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-RESP EQUAL DFHRESP(NORMAL)
+                   SET CA-SUCCESS     TO TRUE
+                   MOVE WS-STATUS     TO CA-STATUS
+                   SET AUD-ACTION-ADD TO TRUE
+                   PERFORM 0280-WRITE-AUDIT
+               WHEN WS-RESP EQUAL DFHRESP(DUPKEY)
+                   IF CA-FUNCTION-ADD
+                       SET CA-RECORD-ALREADY-EXISTS TO TRUE
+                   ELSE
+                       PERFORM 0210-UPDATE-EXISTING
+                           THRU 0210-UPDATE-EXISTING-EXIT
+                   END-IF
+               WHEN OTHER
+                   SET CA-ERROR    TO TRUE
+                   MOVE 'YOURFILE' TO WS-REJECT-DATASET
+                   MOVE WS-KEY     TO WS-REJECT-KEY
+                   PERFORM 0190-REJECT-TRANSACTION
+           END-EVALUATE
+           .
+
+       0210-UPDATE-EXISTING.
+
+           EXEC CICS READ
+                DATASET('YOURFILE')
+                RIDFLD(WS-KEY)
+                INTO(WS-CURRENT-RECORD)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-ERROR         TO TRUE
+               MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+               MOVE WS-KEY          TO WS-REJECT-KEY
+               PERFORM 0190-REJECT-TRANSACTION
+               GO TO 0210-UPDATE-EXISTING-EXIT
+           END-IF
+
+           MOVE WS-CURRENT-KEY      TO WS-BEFORE-KEY
+           MOVE WS-CURRENT-FIELD-2  TO WS-BEFORE-FIELD-2
+           MOVE WS-CURRENT-FIELD-3  TO WS-BEFORE-FIELD-3
+           MOVE WS-CURRENT-FIELD-4  TO WS-BEFORE-FIELD-4
+           MOVE WS-CURRENT-STATUS   TO WS-BEFORE-STATUS
+
+           SET WS-STATUS-ACTIVE TO TRUE
+           PERFORM 0220-STAMP-TIMESTAMP
+
+           EXEC CICS REWRITE
+                DATASET('YOURFILE')
                 FROM(WS-RECORD)
-           END-EXEC    
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               SET CA-SUCCESS        TO TRUE
+               MOVE WS-STATUS        TO CA-STATUS
+               SET AUD-ACTION-CHANGE TO TRUE
+               PERFORM 0280-WRITE-AUDIT
+           ELSE
+               SET CA-ERROR         TO TRUE
+               MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+               MOVE WS-KEY          TO WS-REJECT-KEY
+               PERFORM 0190-REJECT-TRANSACTION
+           END-IF
            .
+       0210-UPDATE-EXISTING-EXIT.
+           EXIT.
+
+       0220-STAMP-TIMESTAMP.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-LAST-UPDATE-TS(1:10))
+                DATESEP('-')
+                TIME(WS-LAST-UPDATE-TS(12:8))
+                TIMESEP('.')
+           END-EXEC
+           .
+
+       0280-WRITE-AUDIT.
+
+           MOVE WS-LAST-UPDATE-TS TO AUD-TIMESTAMP
+           MOVE EIBTRMID           TO AUD-TERMID
+           MOVE EIBUSERID          TO AUD-USERID
+
+           MOVE WS-BEFORE-KEY      TO AUD-BEFORE-KEY
+           MOVE WS-BEFORE-FIELD-2  TO AUD-BEFORE-FIELD-2
+           MOVE WS-BEFORE-FIELD-3  TO AUD-BEFORE-FIELD-3
+           MOVE WS-BEFORE-FIELD-4  TO AUD-BEFORE-FIELD-4
+           MOVE WS-BEFORE-STATUS   TO AUD-BEFORE-STATUS
+
+           MOVE WS-KEY             TO AUD-AFTER-KEY
+           MOVE WS-FIELD-2         TO AUD-AFTER-FIELD-2
+           MOVE WS-FIELD-3         TO AUD-AFTER-FIELD-3
+           MOVE WS-FIELD-4         TO AUD-AFTER-FIELD-4
+           MOVE WS-STATUS          TO AUD-AFTER-STATUS
+
+           EXEC CICS WRITEQ TD
+                QUEUE('AUDT')
+                FROM(WS-AUDIT-RECORD)
+                LENGTH(LENGTH OF WS-AUDIT-RECORD)
+           END-EXEC
+
+           MOVE SPACES TO WS-BEFORE-KEY WS-BEFORE-FIELD-2
+                           WS-BEFORE-FIELD-3 WS-BEFORE-FIELD-4
+                           WS-BEFORE-STATUS
+           .
+
+       0300-UPDATE-DATASET.
+
+           EXEC CICS READ
+                DATASET('YOURFILE')
+                RIDFLD(CA-INQUIRY-KEY)
+                INTO(WS-CURRENT-RECORD)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               IF WS-RESP EQUAL DFHRESP(NOTFND)
+                   SET CA-RECORD-NOT-FOUND TO TRUE
+               ELSE
+                   SET CA-ERROR            TO TRUE
+                   MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+                   MOVE CA-INQUIRY-KEY  TO WS-REJECT-KEY
+                   PERFORM 0190-REJECT-TRANSACTION
+               END-IF
+               GO TO 0300-UPDATE-DATASET-EXIT
+           END-IF
+
+           MOVE WS-CURRENT-KEY      TO WS-BEFORE-KEY
+           MOVE WS-CURRENT-FIELD-2  TO WS-BEFORE-FIELD-2
+           MOVE WS-CURRENT-FIELD-3  TO WS-BEFORE-FIELD-3
+           MOVE WS-CURRENT-FIELD-4  TO WS-BEFORE-FIELD-4
+           MOVE WS-CURRENT-STATUS   TO WS-BEFORE-STATUS
+
+           MOVE CA-INQUIRY-KEY TO WS-KEY
+           MOVE CA-FIELD-2     TO WS-FIELD-2
+           MOVE CA-FIELD-3     TO WS-FIELD-3
+           MOVE CA-FIELD-4     TO WS-FIELD-4
+           SET WS-STATUS-ACTIVE TO TRUE
+           PERFORM 0220-STAMP-TIMESTAMP
+
+           EXEC CICS REWRITE
+                DATASET('YOURFILE')
+                FROM(WS-RECORD)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               SET CA-SUCCESS        TO TRUE
+               MOVE WS-STATUS        TO CA-STATUS
+               SET AUD-ACTION-CHANGE TO TRUE
+               PERFORM 0280-WRITE-AUDIT
+           ELSE
+               SET CA-ERROR         TO TRUE
+               MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+               MOVE CA-INQUIRY-KEY  TO WS-REJECT-KEY
+               PERFORM 0190-REJECT-TRANSACTION
+           END-IF
+           .
+       0300-UPDATE-DATASET-EXIT.
+           EXIT.
+
+       0400-DELETE-DATASET.
+
+           EXEC CICS READ
+                DATASET('YOURFILE')
+                RIDFLD(CA-INQUIRY-KEY)
+                INTO(WS-CURRENT-RECORD)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               IF WS-RESP EQUAL DFHRESP(NOTFND)
+                   SET CA-RECORD-NOT-FOUND TO TRUE
+               ELSE
+                   SET CA-ERROR            TO TRUE
+                   MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+                   MOVE CA-INQUIRY-KEY  TO WS-REJECT-KEY
+                   PERFORM 0190-REJECT-TRANSACTION
+               END-IF
+               GO TO 0400-DELETE-DATASET-EXIT
+           END-IF
+
+           MOVE WS-CURRENT-KEY      TO WS-BEFORE-KEY
+           MOVE WS-CURRENT-FIELD-2  TO WS-BEFORE-FIELD-2
+           MOVE WS-CURRENT-FIELD-3  TO WS-BEFORE-FIELD-3
+           MOVE WS-CURRENT-FIELD-4  TO WS-BEFORE-FIELD-4
+           MOVE WS-CURRENT-STATUS   TO WS-BEFORE-STATUS
+
+      *----------------------------------------------------------------*
+      * LOGICAL DELETE: THE RECORD IS REWRITTEN WITH WS-STATUS-DELETED *
+      * RATHER THAN PHYSICALLY REMOVED, SO IT STAYS ON FILE FOR        *
+      * YFRECON TO MATCH AGAINST MYFILE INSTEAD OF REPORTING IT AS A   *
+      * MISSING RECORD EVERY NIGHT.                                   *
+      *----------------------------------------------------------------*
+           MOVE WS-CURRENT-KEY     TO WS-KEY
+           MOVE WS-CURRENT-FIELD-2 TO WS-FIELD-2
+           MOVE WS-CURRENT-FIELD-3 TO WS-FIELD-3
+           MOVE WS-CURRENT-FIELD-4 TO WS-FIELD-4
+           SET WS-STATUS-DELETED   TO TRUE
+           PERFORM 0220-STAMP-TIMESTAMP
+
+           EXEC CICS REWRITE
+                DATASET('YOURFILE')
+                FROM(WS-RECORD)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               SET CA-SUCCESS         TO TRUE
+               MOVE WS-STATUS         TO CA-STATUS
+               SET AUD-ACTION-DELETE  TO TRUE
+               PERFORM 0280-WRITE-AUDIT
+           ELSE
+               SET CA-ERROR         TO TRUE
+               MOVE 'YOURFILE'      TO WS-REJECT-DATASET
+               MOVE CA-INQUIRY-KEY  TO WS-REJECT-KEY
+               PERFORM 0190-REJECT-TRANSACTION
+           END-IF
+           .
+       0400-DELETE-DATASET-EXIT.
+           EXIT.
 
        9999-END.
-           .
\ No newline at end of file
+           .
