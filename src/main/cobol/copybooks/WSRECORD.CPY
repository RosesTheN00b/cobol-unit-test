@@ -0,0 +1,32 @@
+      **********************************************************************
+      * AUTHOR:      RJH
+      * DATE-WRITTEN: 09 AUG 2026
+      * PURPOSE:     SHARED MYFILE/YOURFILE RECORD LAYOUT. PROMOTED OUT
+      *              OF CICSDEMO'S WORKING-STORAGE SO EVERY PROGRAM THAT
+      *              READS OR WRITES MYFILE/YOURFILE USES ONE COPYBOOK
+      *              INSTEAD OF A HAND-COPIED FIELD LIST.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION. ADDED WS-STATUS AND
+      *                 WS-LAST-UPDATE-TS SO DOWNSTREAM PROGRAMS CAN TELL
+      *                 WHEN A RECORD LAST CHANGED AND WHETHER IT IS
+      *                 STILL LIVE.
+      * 2026-08-09 RJH  DOCUMENTED THE WS-LAST-UPDATE-TS BYTE LAYOUT BELOW
+      *                 SO CICSDEMO (VIA FORMATTIME) AND YFBATLD (VIA
+      *                 ACCEPT DATE/TIME) KEEP STAMPING IT THE SAME WAY.
+      **********************************************************************
+       01  WS-RECORD.
+           05  WS-KEY                PIC X(5).
+           05  WS-FIELD-2            PIC X(5).
+           05  WS-FIELD-3            PIC X(5).
+           05  WS-FIELD-4            PIC X(5).
+           05  WS-STATUS             PIC X(1).
+               88  WS-STATUS-ACTIVE        VALUE 'A'.
+               88  WS-STATUS-DELETED       VALUE 'D'.
+      *    LAST-UPDATE TIMESTAMP LAYOUT - BYTES 1-10 ARE THE DATE
+      *    (YYYY-MM-DD, DASH-SEPARATED), BYTE 11 IS A SPACE, BYTES
+      *    12-19 ARE THE TIME (HH.MM.SS, DOT-SEPARATED). EVERY
+      *    PROGRAM THAT STAMPS THIS FIELD MUST PRODUCE THIS LAYOUT.
+           05  WS-LAST-UPDATE-TS     PIC X(26).
