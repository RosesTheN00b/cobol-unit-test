@@ -0,0 +1,33 @@
+      **********************************************************************
+      * AUTHOR:      RJH
+      * DATE-WRITTEN: 09 AUG 2026
+      * PURPOSE:     AUDIT TRAIL RECORD FOR EVERY WRITE CICSDEMO MAKES
+      *              TO YOURFILE. CARRIES A BEFORE/AFTER IMAGE OF THE
+      *              RECORD PLUS TERMINAL, OPERATOR, AND TIMESTAMP SO A
+      *              CHANGE CAN BE TRACED BACK TO WHO MADE IT AND WHEN.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      **********************************************************************
+       01  WS-AUDIT-RECORD.
+           05  AUD-TIMESTAMP             PIC X(26).
+           05  AUD-TERMID                PIC X(4).
+           05  AUD-USERID                PIC X(8).
+           05  AUD-ACTION                PIC X(1).
+               88  AUD-ACTION-ADD              VALUE 'A'.
+               88  AUD-ACTION-CHANGE           VALUE 'C'.
+               88  AUD-ACTION-DELETE           VALUE 'D'.
+           05  AUD-BEFORE-IMAGE.
+               10  AUD-BEFORE-KEY            PIC X(5).
+               10  AUD-BEFORE-FIELD-2        PIC X(5).
+               10  AUD-BEFORE-FIELD-3        PIC X(5).
+               10  AUD-BEFORE-FIELD-4        PIC X(5).
+               10  AUD-BEFORE-STATUS         PIC X(1).
+           05  AUD-AFTER-IMAGE.
+               10  AUD-AFTER-KEY             PIC X(5).
+               10  AUD-AFTER-FIELD-2         PIC X(5).
+               10  AUD-AFTER-FIELD-3         PIC X(5).
+               10  AUD-AFTER-FIELD-4         PIC X(5).
+               10  AUD-AFTER-STATUS          PIC X(1).
