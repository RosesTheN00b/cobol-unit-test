@@ -0,0 +1,98 @@
+***********************************************************************
+* AUTHOR:        RJH
+* DATE-WRITTEN:  09 AUG 2026
+* PURPOSE:       MAPSET DEMOSET / MAP DEMOMAP - ONLINE MAINTENANCE
+*                SCREEN FOR MYFILE/YOURFILE. LETS AN OPERATOR INQUIRE,
+*                ADD, CHANGE, AND DELETE A RECORD BY KEY FROM A 3270
+*                SCREEN INSTEAD OF A BATCH JOB.
+*
+* MODIFICATION HISTORY
+* DATE       BY   DESCRIPTION
+* ---------- ---- -------------------------------------------------
+* 2026-08-09 RJH  ORIGINAL VERSION.
+* 2026-08-09 RJH  DROPPED NUM FROM MAPFUNC - THE FIELD TAKES I/A/C/D
+*                 AND THE 3270 NUMERIC LOCK WAS REJECTING ALL OF THEM.
+* 2026-08-09 RJH  MOVED EVERY CONTINUATION X TO COLUMN 72 (IT WAS ONE
+*                 COLUMN SHORT THROUGHOUT THE FILE). SHRANK THE
+*                 'FUNC: I/A/C/D' LABEL'S LENGTH TO ITS REAL 13-BYTE
+*                 CAPTION WIDTH SO IT NO LONGER OVERLAPS MAPFUNC.
+* 2026-08-09 RJH  TITLE FIELD'S LENGTH WAS 17, ONE SHORT OF THE
+*                 18-BYTE 'CICSDEMO - DEMOMAP' LITERAL, TRUNCATING
+*                 THE TRAILING 'P'. CORRECTED TO 18.
+***********************************************************************
+DEMOSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+DEMOMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CICSDEMO - DEMOMAP'
+*
+         DFHMDF POS=(1,60),                                            X
+               LENGTH=13,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='FUNC: I/A/C/D'
+*
+MAPFUNC  DFHMDF POS=(1,74),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='KEY..:'
+*
+MAPKEY   DFHMDF POS=(3,8),                                             X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='FLD-2:'
+*
+MAPFLD2  DFHMDF POS=(5,8),                                             X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='FLD-3:'
+*
+MAPFLD3  DFHMDF POS=(6,8),                                             X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='FLD-4:'
+*
+MAPFLD4  DFHMDF POS=(7,8),                                             X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=7,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='STATUS:'
+*
+MAPSTAT  DFHMDF POS=(9,9),                                             X
+               LENGTH=1,                                               X
+               ATTRB=(PROT)
+*
+MAPMSG   DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
