@@ -0,0 +1,125 @@
+      **********************************************************************
+      * AUTHOR:        RJH
+      * INSTALLATION:  DATA PROCESSING
+      * DATE-WRITTEN:  09 AUG 2026
+      * DATE-COMPILED:
+      * PURPOSE:       DOWNSTREAM EXTRACT FEED. READS YOURFILE
+      *                SEQUENTIALLY AND PRODUCES A FIXED-WIDTH SEQUENTIAL
+      *                EXTRACT FILE OF WS-KEY/FIELD-2/FIELD-3/FIELD-4
+      *                PLUS WS-STATUS AND WS-LAST-UPDATE-TS, FOR PICKUP
+      *                BY THE NIGHTLY INTERFACE JOB.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YFEXTRC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YOURFILE ASSIGN TO YOURFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-KEY
+               FILE STATUS IS WS-YOURFILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YOURFILE
+           RECORD CONTAINS 47 CHARACTERS.
+           COPY WSRECORD.
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  EXTRACT-RECORD.
+           05  EXT-KEY                    PIC X(5).
+           05  EXT-FIELD-2                PIC X(5).
+           05  EXT-FIELD-3                PIC X(5).
+           05  EXT-FIELD-4                PIC X(5).
+           05  EXT-STATUS                 PIC X(1).
+           05  EXT-LAST-UPDATE-TS         PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YOURFILE-STATUS             PIC X(2).
+           88  WS-YOURFILE-OK                   VALUE '00'.
+           88  WS-YOURFILE-EOF                   VALUE '10'.
+
+       01  WS-EXTRACT-STATUS               PIC X(2).
+           88  WS-EXTRACT-OK                    VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)      VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+
+       77  WS-RECORD-COUNT                 PIC 9(9) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-YOURFILE
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+           .
+
+       1000-INITIALIZE.
+
+           OPEN INPUT YOURFILE
+           IF NOT WS-YOURFILE-OK
+               DISPLAY 'YFEXTRC: UNABLE TO OPEN YOURFILE, STATUS='
+                   WS-YOURFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF NOT WS-EXTRACT-OK
+               DISPLAY 'YFEXTRC: UNABLE TO OPEN EXTRFILE, STATUS='
+                   WS-EXTRACT-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2100-READ-YOURFILE
+           .
+
+       2000-PROCESS-YOURFILE.
+
+           MOVE WS-KEY             TO EXT-KEY
+           MOVE WS-FIELD-2         TO EXT-FIELD-2
+           MOVE WS-FIELD-3         TO EXT-FIELD-3
+           MOVE WS-FIELD-4         TO EXT-FIELD-4
+           MOVE WS-STATUS          TO EXT-STATUS
+           MOVE WS-LAST-UPDATE-TS  TO EXT-LAST-UPDATE-TS
+
+           WRITE EXTRACT-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 2100-READ-YOURFILE
+           .
+
+       2100-READ-YOURFILE.
+
+           READ YOURFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       3000-TERMINATE.
+
+           CLOSE YOURFILE
+           CLOSE EXTRACT-FILE
+
+           DISPLAY 'YFEXTRC: RECORDS EXTRACTED: ' WS-RECORD-COUNT
+           .
+
+       9999-EXIT.
+           EXIT.
+       9999-EXIT-EXIT.
+           STOP RUN.
