@@ -0,0 +1,278 @@
+      **********************************************************************
+      * AUTHOR:        RJH
+      * INSTALLATION:  DATA PROCESSING
+      * DATE-WRITTEN:  09 AUG 2026
+      * DATE-COMPILED:
+      * PURPOSE:       END-OF-DAY RECONCILIATION BETWEEN MYFILE AND
+      *                YOURFILE. WALKS BOTH FILES IN KEY SEQUENCE AND
+      *                REPORTS ANY KEY PRESENT ON ONE SIDE BUT MISSING ON
+      *                THE OTHER, SO OPERATIONS CAN CHASE DOWN RECORDS
+      *                THAT NEVER MADE IT THROUGH THE LOAD.
+      *
+      * MODIFICATION HISTORY
+      * DATE       BY   DESCRIPTION
+      * ---------- ---- ------------------------------------------------
+      * 2026-08-09 RJH  ORIGINAL VERSION.
+      * 2026-08-09 RJH  A MATCHED KEY WHOSE YOURFILE SIDE
+      *                 IS LOGICALLY DELETED (WS-STATUS-DELETED) IS NOW
+      *                 COUNTED AND REPORTED SEPARATELY INSTEAD OF BEING
+      *                 LUMPED IN WITH ORDINARY MATCHED KEYS.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YFRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MYFILE-FILE ASSIGN TO MYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MY-FILE-KEY
+               FILE STATUS IS WS-MYFILE-STATUS.
+
+           SELECT YOURFILE-FILE ASSIGN TO YOURFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YF-FILE-KEY
+               FILE STATUS IS WS-YOURFILE-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO RCNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MYFILE-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  MY-FILE-RECORD.
+           05  MY-FILE-KEY                PIC X(5).
+           05  MY-FILE-DATA               PIC X(42).
+
+       FD  YOURFILE-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  YF-FILE-RECORD.
+           05  YF-FILE-KEY                PIC X(5).
+           05  YF-FILE-DATA               PIC X(42).
+
+       FD  RECON-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RR-LINE                        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSRECORD.
+
+       01  WS-MYFILE-STATUS                PIC X(2).
+           88  WS-MYFILE-OK                     VALUE '00'.
+           88  WS-MYFILE-EOF                    VALUE '10'.
+
+       01  WS-YOURFILE-STATUS              PIC X(2).
+           88  WS-YOURFILE-OK                   VALUE '00'.
+           88  WS-YOURFILE-EOF                   VALUE '10'.
+
+       01  WS-RCNRPT-STATUS                 PIC X(2).
+           88  WS-RCNRPT-OK                     VALUE '00'.
+
+       01  WS-MYFILE-EOF-SWITCH             PIC X(1)      VALUE 'N'.
+           88  WS-MYFILE-AT-END                     VALUE 'Y'.
+
+       01  WS-YOURFILE-EOF-SWITCH           PIC X(1)      VALUE 'N'.
+           88  WS-YOURFILE-AT-END                   VALUE 'Y'.
+
+       01  WS-CURRENT-KEYS.
+           05  WS-MYFILE-KEY-SAVE      PIC X(5) VALUE HIGH-VALUES.
+           05  WS-YOURFILE-KEY-SAVE    PIC X(5) VALUE HIGH-VALUES.
+
+       77  WS-MYFILE-ONLY-COUNT             PIC 9(9) COMP VALUE ZERO.
+       77  WS-YOURFILE-ONLY-COUNT           PIC 9(9) COMP VALUE ZERO.
+       77  WS-MATCHED-COUNT                 PIC 9(9) COMP VALUE ZERO.
+       77  WS-MATCHED-DELETED-COUNT         PIC 9(9) COMP VALUE ZERO.
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADING-1.
+               10  FILLER                  PIC X(23) VALUE
+                   'MYFILE/YOURFILE RECON- '.
+               10  FILLER                  PIC X(16) VALUE
+                   'CILIATION REPORT'.
+               10  FILLER                  PIC X(41) VALUE SPACES.
+           05  WS-DETAIL-MYFILE-ONLY.
+               10  FILLER                  PIC X(22) VALUE
+                   'ON MYFILE, MISSING..: '.
+               10  WS-D-MYFILE-ONLY-KEY    PIC X(5).
+               10  FILLER                  PIC X(3) VALUE
+                   ' -Y'.
+               10  FILLER                  PIC X(50) VALUE SPACES.
+           05  WS-DETAIL-YOURFILE-ONLY.
+               10  FILLER                  PIC X(22) VALUE
+                   'ON YOURFILE, MISSING: '.
+               10  WS-D-YOURFILE-ONLY-KEY  PIC X(5).
+               10  FILLER                  PIC X(3) VALUE
+                   ' -M'.
+               10  FILLER                  PIC X(50) VALUE SPACES.
+           05  WS-DETAIL-TOTALS.
+               10  FILLER                  PIC X(22) VALUE
+                   'MISSING ON YOURFILE.: '.
+               10  WS-D-MYFILE-ONLY-TOTAL  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(47) VALUE SPACES.
+           05  WS-DETAIL-TOTALS-2.
+               10  FILLER                  PIC X(22) VALUE
+                   'MISSING ON MYFILE...: '.
+               10  WS-D-YOURFILE-ONLY-TOTAL PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(47) VALUE SPACES.
+           05  WS-DETAIL-TOTALS-3.
+               10  FILLER                  PIC X(23) VALUE
+                   'MATCHED KEYS.........: '.
+               10  WS-D-MATCHED-TOTAL      PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(46) VALUE SPACES.
+           05  WS-DETAIL-TOTALS-4.
+               10  FILLER                  PIC X(23) VALUE
+                   'MATCHED-DELETED......: '.
+               10  WS-D-MATCHED-DEL-TOTAL  PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-KEYS
+               UNTIL WS-MYFILE-AT-END AND WS-YOURFILE-AT-END
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+           .
+
+       1000-INITIALIZE.
+
+           OPEN INPUT MYFILE-FILE
+           IF NOT WS-MYFILE-OK
+               DISPLAY 'YFRECON: UNABLE TO OPEN MYFILE, STATUS='
+                   WS-MYFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN INPUT YOURFILE-FILE
+           IF NOT WS-YOURFILE-OK
+               DISPLAY 'YFRECON: UNABLE TO OPEN YOURFILE, STATUS='
+                   WS-YOURFILE-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN OUTPUT RECON-RPT
+           IF NOT WS-RCNRPT-OK
+               DISPLAY 'YFRECON: UNABLE TO OPEN RCNRPT, STATUS='
+                   WS-RCNRPT-STATUS
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MYFILE
+           PERFORM 2200-READ-YOURFILE
+           .
+
+      *----------------------------------------------------------------*
+      * MERGES THE TWO FILES IN ASCENDING KEY SEQUENCE. A LOW KEY ON   *
+      * ONE SIDE THAT HAS NO EQUAL MATCH ON THE OTHER SIDE IS REPORTED *
+      * AS MISSING; EQUAL KEYS ARE COUNTED AS MATCHED AND BOTH SIDES   *
+      * ARE ADVANCED. A MATCHED KEY WHOSE YOURFILE SIDE IS LOGICALLY   *
+      * DELETED IS COUNTED SEPARATELY - CICSDEMO'S DELETE FUNCTION     *
+      * REWRITES THE RECORD RATHER THAN REMOVING IT, SO IT WOULD       *
+      * OTHERWISE LOOK LIKE AN ORDINARY MATCH.                         *
+      *----------------------------------------------------------------*
+       2000-RECONCILE-KEYS.
+
+           IF WS-MYFILE-AT-END
+               PERFORM 2400-YOURFILE-ONLY
+           ELSE
+               IF WS-YOURFILE-AT-END
+                   PERFORM 2300-MYFILE-ONLY
+               ELSE
+                   IF WS-MYFILE-KEY-SAVE LESS THAN WS-YOURFILE-KEY-SAVE
+                       PERFORM 2300-MYFILE-ONLY
+                   ELSE
+                       IF WS-MYFILE-KEY-SAVE GREATER THAN
+                               WS-YOURFILE-KEY-SAVE
+                           PERFORM 2400-YOURFILE-ONLY
+                       ELSE
+                           MOVE YF-FILE-RECORD TO WS-RECORD
+                           IF WS-STATUS-DELETED
+                               ADD 1 TO WS-MATCHED-DELETED-COUNT
+                           ELSE
+                               ADD 1 TO WS-MATCHED-COUNT
+                           END-IF
+                           PERFORM 2100-READ-MYFILE
+                           PERFORM 2200-READ-YOURFILE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2100-READ-MYFILE.
+
+           READ MYFILE-FILE NEXT RECORD
+               AT END
+                   SET WS-MYFILE-AT-END TO TRUE
+                   MOVE HIGH-VALUES TO WS-MYFILE-KEY-SAVE
+               NOT AT END
+                   MOVE MY-FILE-KEY TO WS-MYFILE-KEY-SAVE
+           END-READ
+           .
+
+       2200-READ-YOURFILE.
+
+           READ YOURFILE-FILE NEXT RECORD
+               AT END
+                   SET WS-YOURFILE-AT-END TO TRUE
+                   MOVE HIGH-VALUES TO WS-YOURFILE-KEY-SAVE
+               NOT AT END
+                   MOVE YF-FILE-KEY TO WS-YOURFILE-KEY-SAVE
+           END-READ
+           .
+
+       2300-MYFILE-ONLY.
+
+           MOVE WS-MYFILE-KEY-SAVE     TO WS-D-MYFILE-ONLY-KEY
+           MOVE WS-DETAIL-MYFILE-ONLY  TO RR-LINE
+           WRITE RR-LINE
+           ADD 1 TO WS-MYFILE-ONLY-COUNT
+
+           PERFORM 2100-READ-MYFILE
+           .
+
+       2400-YOURFILE-ONLY.
+
+           MOVE WS-YOURFILE-KEY-SAVE    TO WS-D-YOURFILE-ONLY-KEY
+           MOVE WS-DETAIL-YOURFILE-ONLY TO RR-LINE
+           WRITE RR-LINE
+           ADD 1 TO WS-YOURFILE-ONLY-COUNT
+
+           PERFORM 2200-READ-YOURFILE
+           .
+
+       3000-PRODUCE-REPORT.
+
+           MOVE WS-HEADING-1            TO RR-LINE
+           WRITE RR-LINE
+
+           MOVE WS-MYFILE-ONLY-COUNT    TO WS-D-MYFILE-ONLY-TOTAL
+           MOVE WS-DETAIL-TOTALS        TO RR-LINE
+           WRITE RR-LINE
+
+           MOVE WS-YOURFILE-ONLY-COUNT  TO WS-D-YOURFILE-ONLY-TOTAL
+           MOVE WS-DETAIL-TOTALS-2      TO RR-LINE
+           WRITE RR-LINE
+
+           MOVE WS-MATCHED-COUNT        TO WS-D-MATCHED-TOTAL
+           MOVE WS-DETAIL-TOTALS-3      TO RR-LINE
+           WRITE RR-LINE
+
+           MOVE WS-MATCHED-DELETED-COUNT TO WS-D-MATCHED-DEL-TOTAL
+           MOVE WS-DETAIL-TOTALS-4       TO RR-LINE
+           WRITE RR-LINE
+
+           CLOSE MYFILE-FILE
+           CLOSE YOURFILE-FILE
+           CLOSE RECON-RPT
+           .
+
+       9999-EXIT.
+           EXIT.
+       9999-EXIT-EXIT.
+           STOP RUN.
